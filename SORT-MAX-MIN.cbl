@@ -32,6 +32,24 @@
            SELECT ARCHIVO-SORT ASSIGN TO
            "C:\Users\ayele\OneDrive\Escritorio\SortMaxMin\ARCHSORT.TXT".
 
+           SELECT PARAMETROS   ASSIGN TO
+           "C:\Users\ayele\OneDrive\Escritorio\SortMaxMin\PARAMETR.TXT"
+                               ORGANIZATION IS SEQUENTIAL
+                               ACCESS MODE  IS SEQUENTIAL
+                               FILE STATUS  IS FS-PARAMETROS.
+
+           SELECT REPORTE-CSV  ASSIGN TO
+           "C:\Users\ayele\OneDrive\Escritorio\SortMaxMin\SORTMAXMI.CSV"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               ACCESS MODE  IS SEQUENTIAL
+                               FILE STATUS  IS FS-REPORTE-CSV.
+
+           SELECT ERRORES      ASSIGN TO
+           "C:\Users\ayele\OneDrive\Escritorio\SortMaxMin\ERRORES.TXT"
+                               ORGANIZATION IS SEQUENTIAL
+                               ACCESS MODE  IS SEQUENTIAL
+                               FILE STATUS  IS FS-ERRORES.
+
       *
 
 
@@ -46,6 +64,20 @@
            BLOCK CONTAINS 0 RECORDS.
        01  REG-REPORTE            PIC X(100).
 
+       FD  PARAMETROS
+           RECORDING MODE IS F.
+       01  REG-PARAMETROS.
+           05 PARM-SALARIO-CORTE  PIC 9(07)V99.
+           05 PARM-MODO-REPORTE   PIC X(01).
+
+       FD  REPORTE-CSV.
+       01  REG-REPORTE-CSV        PIC X(150).
+
+       FD  ERRORES
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  REG-ERRORES            PIC X(100).
+
        SD  ARCHIVO-SORT
            RECORD CONTAINS 73 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
@@ -85,6 +117,27 @@
            88 88-OPEN-SORT-YES                   VALUE 'YS'.
            88 88-OPEN-SORT-NO                    VALUE 'N'.
 
+       77  FS-PARAMETROS                 PIC  X(02) VALUE ' '.
+           88 88-FS-PARAMETROS-YES                  VALUE '00'.
+           88 88-FS-PARAMETROS-EOF                  VALUE '10'.
+           88 88-FS-PARAMETROS-NOFILE                VALUE '35'.
+
+       77  FS-REPORTE-CSV                PIC  X(02) VALUE ' '.
+           88 88-FS-REPORTE-CSV-YES                 VALUE '00'.
+           88 88-FS-REPORTE-CSV-EOF                 VALUE '10'.
+
+       77  WS-OPEN-CSV                    PIC  X(02) VALUE 'YO'.
+           88 88-OPEN-CSV-YES                       VALUE 'YS'.
+           88 88-OPEN-CSV-NO                        VALUE 'N'.
+
+       77  FS-ERRORES                    PIC  X(02) VALUE ' '.
+           88 88-FS-ERRORES-YES                     VALUE '00'.
+           88 88-FS-ERRORES-EOF                     VALUE '10'.
+
+       77  WS-OPEN-ERRORES                PIC  X(02) VALUE 'YO'.
+           88 88-OPEN-ERRORES-YES                   VALUE 'YS'.
+           88 88-OPEN-ERRORES-NO                    VALUE 'N'.
+
 
 
       * COPY EMPLEADOS.
@@ -94,6 +147,7 @@
               10 WS-LEGAJO-EMP    PIC X(03).
               10 WS-NOMBRE-EMP    PIC X(15).
               10 WS-APELLIDO-EMP  PIC X(15).
+      * WS-STATUS-EMP: 1 = ACTIVO, 0 = INACTIVO (VER 123-INICIA-SECCION)
               10 WS-STATUS-EMP    PIC 9(01).
               10 WS-DEPTO-EMP     PIC X(15).
               10 WS-PUESTO-EMP    PIC X(15).
@@ -112,6 +166,43 @@
               05 WS-DATE-MM       PIC 9(02).
               05 WS-DATE-DD       PIC 9(02).
 
+      * PARAMETROS DE EJECUCION LEIDOS DEL ARCHIVO DE PARAMETROS.
+
+       01  WS-CUTOFF-SALARIO      PIC 9(07)V99 VALUE 31000.
+
+       01  WS-MODO-REPORTE        PIC X(01)    VALUE 'N'.
+           88 88-MODO-NORMAL                   VALUE 'N'.
+           88 88-MODO-RANKING                  VALUE 'R'.
+
+       01  WS-RANK                PIC 9(05)    VALUE 0.
+
+      * CONTROL DE PAGINACION Y ESCRITURA DEL REPORTE.
+
+       01  WS-LINEA-SALIDA         PIC X(100).
+       01  WS-ADVANCE-LINES        PIC 9(02)    VALUE 1.
+       01  WS-LINEAS                PIC 9(03)   VALUE 0.
+       01  WS-MAX-LINEAS            PIC 9(03)   VALUE 060.
+       01  WS-PAGINA-NUM            PIC 9(03)   VALUE 0.
+
+      * LINEA DEL ARCHIVO CSV.
+
+       01  WS-LINEA-CSV             PIC X(150).
+       01  WS-CSV-SALARIO-ED        PIC ZZZZZZ9.99.
+
+      * REGISTRO DE ERRORES DE E/S.
+
+       01  WS-ERR-PARRAFO           PIC X(37)   VALUE SPACES.
+       01  WS-ERR-FS-STATUS         PIC X(02)   VALUE SPACES.
+       01  WS-ERR-MENSAJE           PIC X(100)  VALUE SPACES.
+
+      * CONTROL DE QUIEBRE DE DEPARTAMENTO.
+
+       01  WS-SW-PRIMERA            PIC X(01)   VALUE 'S'.
+       01  WS-STATUS-ANT            PIC 9(01)   VALUE 0.
+       01  WS-DEPTO-ANT             PIC X(15)   VALUE SPACES.
+       01  WS-SUB-CANT-DEPTO        PIC 9(05)   VALUE 0.
+       01  WS-SUB-SALARIO-DEPTO     PIC 9(09)V99 VALUE 0.
+
       * TITULOS.
 
        01  WS-TITULO-1.
@@ -157,6 +248,28 @@
            05 FILLER              PIC X(07)    VALUE "SALARIO".
            05 FILLER              PIC X(09)    VALUE ' '.
 
+       01  WS-SUB-TITULO-RANK.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 FILLER              PIC X(04)    VALUE "RANK".
+           05 FILLER              PIC X(03)    VALUE ' '.
+           05 FILLER              PIC X(06)    VALUE "LEGAJO".
+           05 FILLER              PIC X(02)    VALUE ' '.
+           05 FILLER              PIC X(06)    VALUE "NOMBRE".
+           05 FILLER              PIC X(10)    VALUE ' '.
+           05 FILLER              PIC X(08)    VALUE "APELLIDO".
+           05 FILLER              PIC X(08)    VALUE ' '.
+           05 FILLER              PIC X(05)    VALUE "DEPTO".
+           05 FILLER              PIC X(11)    VALUE ' '.
+           05 FILLER              PIC X(06)    VALUE "PUESTO".
+           05 FILLER              PIC X(10)    VALUE ' '.
+           05 FILLER              PIC X(07)    VALUE "SALARIO".
+           05 FILLER              PIC X(13)    VALUE ' '.
+
+       01  WS-TIT-SECCION.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-TIT-SECCION-TXT  PIC X(30)    VALUE SPACES.
+           05 FILLER              PIC X(69)    VALUE SPACES.
+
        01  WS-DETALLE.
            05 FILLER              PIC X(02)    VALUE ' '.
            05 WS-DET-LEGAJO       PIC ZZ9.
@@ -174,6 +287,35 @@
            05 WS-DET-SALARIO      PIC Z,ZZZ,ZZ9.99.
            05 FILLER              PIC X(10)     VALUE ' '.
 
+       01  WS-DETALLE-RANK.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-DETR-RANK        PIC ZZZZ9.
+           05 FILLER              PIC X(02)    VALUE ' '.
+           05 WS-DETR-LEGAJO      PIC ZZ9.
+           05 FILLER              PIC X(05)    VALUE ' '.
+           05 WS-DETR-NOMBRE      PIC X(15).
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-DETR-APE         PIC X(15).
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-DETR-DEPTO       PIC X(15).
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-DETR-PUESTO      PIC X(15).
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-DETR-SALARIO     PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(08)    VALUE ' '.
+
+       01  WS-DET-SUBTOT-DEPTO.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 FILLER              PIC X(11)    VALUE "SUBTOTAL - ".
+           05 WS-SUBTOT-DEPTO     PIC X(15).
+           05 FILLER              PIC X(03)    VALUE " : ".
+           05 FILLER              PIC X(11)    VALUE "EMPLEADOS: ".
+           05 WS-SUBTOT-CANT      PIC ZZ9.
+           05 FILLER              PIC X(03)    VALUE " - ".
+           05 FILLER              PIC X(08)    VALUE "SALARIO:".
+           05 WS-SUBTOT-SALARIO   PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(30)    VALUE SPACES.
+
        01  WS-DETALLE-LEIDOS.
            05 FILLER              PIC X(01).
            05 FILLER              PIC X(29)
@@ -195,12 +337,33 @@
            05 WS-DET-SALARIO2     PIC $$$,$$$,$$9.99.
            05 FILLER              PIC X(36)    VALUE ' '.
 
+       01  WS-DET-DISCREPANCIA.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 FILLER              PIC X(70)
+                VALUE "*** ADVERTENCIA: SELECCIONADOS <> IMPRESOS ***".
+           05 FILLER              PIC X(29)    VALUE SPACES.
+
        01  I                      PIC 9(2).
        01  CONTADOR OCCURS 7 TIMES PIC 9.
       *     05 SALARIO             PIC 9(6).
 
-       01  WS-MAX-SALARIO      PIC 9(07)V99 VALUE 99999.
-       01  WS-MIN-SALARIO      PIC 9(07)V99 VALUE 31000.
+       01  WS-MAX-SALARIO      PIC 9(07)V99 VALUE 0.
+       01  WS-MIN-SALARIO      PIC 9(07)V99 VALUE 9999999.99.
+
+      * ACUMULACION DE SALARIO PROMEDIO POR PUESTO.
+
+       01  WS-CANT-PUESTOS        PIC 9(02)    VALUE 0.
+       01  WS-SW-ENCONTRADO       PIC X(01)    VALUE 'N'.
+           88 88-PUESTO-ENCONTRADO             VALUE 'S'.
+       01  WS-SW-PUESTOS-LLENA    PIC X(01)    VALUE 'N'.
+           88 88-PUESTOS-LLENA-AVISADA         VALUE 'S'.
+       01  WS-PROM-SALARIO        PIC 9(07)V99 VALUE 0.
+
+       01  WS-TABLA-PUESTOS.
+           05 WS-PUESTO-ITEM OCCURS 20 TIMES INDEXED BY WS-IDX-PUESTO.
+              10 WS-TP-NOMBRE     PIC X(15).
+              10 WS-TP-CANT       PIC 9(05)    VALUE 0.
+              10 WS-TP-SUMA       PIC 9(09)V99 VALUE 0.
 
 
        01  WS-DET-MAX-SAL.
@@ -215,6 +378,21 @@
            05 WS-SAL-MIN          PIC Z,ZZZ,ZZ9.99.
            05 FILLER              PIC X(73) VALUE ' '.
 
+       01  WS-TIT-PUESTOS.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 FILLER              PIC X(39)
+                        VALUE "RESUMEN DE SALARIO PROMEDIO POR PUESTO".
+           05 FILLER              PIC X(60)    VALUE SPACES.
+
+       01  WS-DET-PUESTO-PROM.
+           05 FILLER              PIC X(01)    VALUE ' '.
+           05 WS-DPP-PUESTO       PIC X(15).
+           05 FILLER              PIC X(03)    VALUE " : ".
+           05 FILLER              PIC X(17)
+                                  VALUE "SALARIO PROMEDIO:".
+           05 WS-DPP-PROMEDIO     PIC Z,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(52)    VALUE SPACES.
+
 
 
       * DEFINICION DE FECHA ACTUAL
@@ -234,17 +412,64 @@
 
        010-INICIO.
 
-           SORT ARCHIVO-SORT ON ASCENDING KEY
-                SORT-SALARIO-EMP
-                SORT-LEGAJO-EMP
-           INPUT  PROCEDURE 020-ORDENA  THRU 020-FIN
-           OUTPUT PROCEDURE 100-IMPRIME THRU 100-FIN
-
+           PERFORM 015-LEE-PARAMETROS THRU 015-FIN.
+
+           IF 88-MODO-RANKING
+              SORT ARCHIVO-SORT ON DESCENDING KEY
+                   SORT-SALARIO-EMP
+                   ASCENDING KEY
+                   SORT-LEGAJO-EMP
+              INPUT  PROCEDURE 020-ORDENA  THRU 020-FIN
+              OUTPUT PROCEDURE 100-IMPRIME THRU 100-FIN
+           ELSE
+              SORT ARCHIVO-SORT ON ASCENDING KEY
+                   SORT-STATUS-EMP
+                   SORT-DEPTO-EMP
+                   SORT-SALARIO-EMP
+                   SORT-LEGAJO-EMP
+              INPUT  PROCEDURE 020-ORDENA  THRU 020-FIN
+              OUTPUT PROCEDURE 100-IMPRIME THRU 100-FIN
+           END-IF
 
-           PERFORM 055-CALC-MIN-MAX THRU 055-FIN.
+           PERFORM 200-FINAL THRU 200-FIN.
 
            GOBACK.
 
+       015-LEE-PARAMETROS.
+           OPEN OUTPUT ERRORES
+                INPUT  PARAMETROS
+
+           IF 88-FS-ERRORES-YES
+              SET 88-OPEN-ERRORES-YES TO TRUE
+           ELSE
+              SET 88-OPEN-ERRORES-NO  TO TRUE
+           END-IF
+
+           IF 88-FS-PARAMETROS-YES
+              READ PARAMETROS
+              IF 88-FS-PARAMETROS-YES
+                 MOVE PARM-SALARIO-CORTE TO WS-CUTOFF-SALARIO
+                 MOVE PARM-MODO-REPORTE  TO WS-MODO-REPORTE
+              ELSE
+                 IF NOT 88-FS-PARAMETROS-EOF
+                    MOVE "015-LEE-PARAMETROS - PARAMETROS"
+                                             TO WS-ERR-PARRAFO
+                    MOVE FS-PARAMETROS       TO WS-ERR-FS-STATUS
+                    PERFORM 910-AVISO-IO THRU 910-FIN
+                 END-IF
+              END-IF
+              CLOSE PARAMETROS
+           ELSE
+              IF NOT 88-FS-PARAMETROS-NOFILE
+                 MOVE "015-LEE-PARAMETROS - PARAMETROS OPEN"
+                                          TO WS-ERR-PARRAFO
+                 MOVE FS-PARAMETROS       TO WS-ERR-FS-STATUS
+                 PERFORM 910-AVISO-IO THRU 910-FIN
+              END-IF
+           END-IF.
+
+       015-FIN.  EXIT.
+
        020-ORDENA.
            PERFORM 030-ABRE-ARCHIVOS THRU 030-FIN
            PERFORM 040-LEE-EMPLEADOS THRU 040-FIN
@@ -257,13 +482,41 @@
 
        030-ABRE-ARCHIVOS.
            OPEN INPUT  EMPLEADOS
-                OUTPUT REPORTE.
-
+                OUTPUT REPORTE
+                OUTPUT REPORTE-CSV
+
+           IF 88-FS-EMPLEADOS-YES
+              SET 88-OPEN-EMPLEADOS-YES TO TRUE
+           END-IF
+           IF 88-FS-REPORTE-YES
+              SET 88-OPEN-REPORTE-YES TO TRUE
+           END-IF
+           IF 88-FS-REPORTE-CSV-YES
+              SET 88-OPEN-CSV-YES TO TRUE
+           END-IF
+
+           IF NOT 88-OPEN-EMPLEADOS-YES
+              MOVE "030-ABRE-ARCHIVOS - EMPLEADOS" TO WS-ERR-PARRAFO
+              MOVE FS-EMPLEADOS                    TO WS-ERR-FS-STATUS
+              PERFORM 900-ERROR-IO THRU 900-FIN
+           END-IF
+
+           IF NOT 88-OPEN-REPORTE-YES
+              MOVE "030-ABRE-ARCHIVOS - REPORTE"   TO WS-ERR-PARRAFO
+              MOVE FS-REPORTE                      TO WS-ERR-FS-STATUS
+              PERFORM 900-ERROR-IO THRU 900-FIN
+           END-IF
+
+           IF NOT 88-OPEN-CSV-YES
+              MOVE "030-ABRE-ARCHIVOS - REPORTE-CSV" TO WS-ERR-PARRAFO
+              MOVE FS-REPORTE-CSV               TO WS-ERR-FS-STATUS
+              PERFORM 900-ERROR-IO THRU 900-FIN
+           END-IF.
 
        030-FIN.  EXIT.
 
        040-SELECCIONA.
-           IF WS-SALARIO-EMP >= 31000
+           IF WS-SALARIO-EMP >= WS-CUTOFF-SALARIO
               THEN
                  RELEASE REG-SORT FROM WS-REG-EMPLEADOS
                  ADD 1 TO WS-SELECCIONADOS
@@ -274,66 +527,139 @@
 
 
        040-LEE-EMPLEADOS.
-           READ EMPLEADOS INTO WS-REG-EMPLEADOS AT END
-                MOVE "FIN" TO SW-FIN.
+           READ EMPLEADOS INTO WS-REG-EMPLEADOS
+               AT END
+                   MOVE "FIN" TO SW-FIN
+           END-READ
+           IF NOT 88-FS-EMPLEADOS-YES AND NOT 88-FS-EMPLEADOS-EOF
+              MOVE "040-LEE-EMPLEADOS" TO WS-ERR-PARRAFO
+              MOVE FS-EMPLEADOS        TO WS-ERR-FS-STATUS
+              PERFORM 900-ERROR-IO THRU 900-FIN
+           END-IF.
 
 
 
        040-FIN.  EXIT.
 
+       100-IMPRIME.
+           PERFORM 105-ENCABEZADO THRU 105-FIN
 
-       055-CALC-MIN-MAX.
-           READ EMPLEADOS
+           MOVE SPACES TO WS-LINEA-CSV
+           MOVE "LEGAJO,NOMBRE,APELLIDO,STATUS,DEPTO,PUESTO,SALARIO"
+                                       TO WS-LINEA-CSV
+           PERFORM 945-ESCRIBE-CSV THRU 945-FIN
+
+           MOVE SPACES TO SW-FIN
+           PERFORM 120-LEE-SORT THRU 120-FIN
+           PERFORM 120-REPORTE  THRU 120-FIN
+                   UNTIL SW-FIN EQUAL "FIN"
 
+           IF NOT 88-MODO-RANKING AND WS-IMPRESOS > 0
+              PERFORM 126-SUBTOTAL-DEPTO THRU 126-FIN
+           END-IF.
 
-               IF WS-SALARIO-EMP <= 31000
-                   MOVE WS-SALARIO-EMP     TO WS-MIN-SALARIO
-      *
+       100-FIN.  EXIT.
 
-               END-IF
+       105-ENCABEZADO.
+           ADD 1 TO WS-PAGINA-NUM
+           MOVE WS-PAGINA-NUM TO TIT-2-PAGINA
 
+           IF 88-MODO-RANKING
+              MOVE "RANKING DE SALARIOS" TO WS-TIT-1
+           ELSE
+              MOVE "EMPLEADOS DE LA EMPRESA" TO WS-TIT-1
+           END-IF
 
-               IF WS-SALARIO-EMP > 31000
-               AND WS-SALARIO-EMP < 99999
-                   MOVE WS-SALARIO-EMP     TO WS-MAX-SALARIO
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-TITULO-1 TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
 
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE
+           MOVE WS-DATE-DD             TO TIT-2-DD
+           MOVE WS-DATE-MM             TO TIT-2-MM
+           MOVE WS-DATE-AAAA           TO TIT-2-AAAA
 
-               END-IF
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-TITULO-2 TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
 
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-GUIONES TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
 
-           PERFORM 200-FINAL THRU 200-FIN.
+           MOVE 1 TO WS-ADVANCE-LINES
+           IF 88-MODO-RANKING
+              MOVE WS-SUB-TITULO-RANK TO WS-LINEA-SALIDA
+           ELSE
+              MOVE WS-SUB-TITULO-1    TO WS-LINEA-SALIDA
+           END-IF
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
 
-       055-FIN.
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-GUIONES TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
 
-       100-IMPRIME.
-           WRITE REG-REPORTE FROM WS-TITULO-1
+           MOVE 0 TO WS-LINEAS.
 
-           MOVE FUNCTION CURRENT-DATE    TO WS-CURRENT-DATE
+       105-FIN.  EXIT.
 
-           MOVE WS-DATE-DD                    TO TIT-2-DD
-           MOVE WS-DATE-MM                    TO TIT-2-MM
-           MOVE WS-DATE-AAAA                  TO TIT-2-AAAA
-           MOVE 1                             TO TIT-2-PAGINA
-           WRITE REG-REPORTE FROM WS-TITULO-2 AFTER ADVANCING 1
-           WRITE REG-REPORTE FROM WS-GUIONES  AFTER ADVANCING 1
-           WRITE REG-REPORTE FROM WS-SUB-TITULO-1 AFTER ADVANCING 1
-           WRITE REG-REPORTE FROM WS-GUIONES AFTER ADVANCING 1
+       120-REPORTE.
+           IF WS-LINEAS >= WS-MAX-LINEAS
+              PERFORM 105-ENCABEZADO THRU 105-FIN
+           END-IF
 
+           IF 88-MODO-RANKING
+              PERFORM 128-DETALLE-RANKING THRU 128-FIN
+           ELSE
+              PERFORM 122-VERIFICA-QUIEBRES THRU 122-FIN
+              PERFORM 124-DETALLE-NORMAL    THRU 124-FIN
+           END-IF
 
-           MOVE SPACES TO SW-FIN
-           PERFORM 120-LEE-SORT THRU 120-FIN
-           PERFORM 120-REPORTE  THRU 120-FIN
-                   UNTIL SW-FIN EQUAL "FIN".
+           IF WS-SALARIO-EMP > WS-MAX-SALARIO
+              MOVE WS-SALARIO-EMP TO WS-MAX-SALARIO
+           END-IF
+           IF WS-SALARIO-EMP < WS-MIN-SALARIO
+              MOVE WS-SALARIO-EMP TO WS-MIN-SALARIO
+           END-IF
 
+           PERFORM 130-ACUM-PUESTO THRU 130-FIN
 
-       100-FIN.  EXIT.
+           PERFORM 140-ESCRIBE-CSV-DET THRU 140-FIN
 
+           ADD 1 TO WS-IMPRESOS.
 
 
-       110-FIN.  EXIT.
 
-       120-REPORTE.
+       120-LEE-SORT.
+           RETURN ARCHIVO-SORT INTO WS-REG-EMPLEADOS AT END
+                MOVE "FIN" TO SW-FIN.
+
+       120-FIN.  EXIT.
+
+       122-VERIFICA-QUIEBRES.
+           IF WS-SW-PRIMERA = 'S'
+              PERFORM 123-INICIA-SECCION THRU 123-FIN
+              MOVE 'N' TO WS-SW-PRIMERA
+           ELSE
+              IF WS-STATUS-EMP NOT = WS-STATUS-ANT
+                 PERFORM 126-SUBTOTAL-DEPTO  THRU 126-FIN
+                 PERFORM 123-INICIA-SECCION  THRU 123-FIN
+              ELSE
+                 IF WS-DEPTO-EMP NOT = WS-DEPTO-ANT
+                    PERFORM 126-SUBTOTAL-DEPTO THRU 126-FIN
+                 END-IF
+              END-IF
+           END-IF
+
+           MOVE WS-STATUS-EMP TO WS-STATUS-ANT
+           MOVE WS-DEPTO-EMP  TO WS-DEPTO-ANT.
+
+       122-FIN.  EXIT.
+
+       124-DETALLE-NORMAL.
            ADD WS-SALARIO-EMP     TO WS-TOT-SALARIOS
+           ADD WS-SALARIO-EMP     TO WS-SUB-SALARIO-DEPTO
+           ADD 1                  TO WS-SUB-CANT-DEPTO
            MOVE WS-LEGAJO-EMP     TO WS-DET-LEGAJO
            MOVE WS-NOMBRE-EMP     TO WS-DET-NOMBRE
            MOVE WS-APELLIDO-EMP   TO WS-DET-APE
@@ -341,31 +667,269 @@
            MOVE WS-DEPTO-EMP      TO WS-DET-DEPTO
            MOVE WS-PUESTO-EMP     TO WS-DET-PUESTO
            MOVE WS-SALARIO-EMP    TO WS-DET-SALARIO
-           WRITE REG-REPORTE FROM WS-DETALLE AFTER ADVANCING 1
-
-           ADD 1 TO WS-IMPRESOS.
 
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-DETALLE TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN.
 
+       124-FIN.  EXIT.
 
-       120-LEE-SORT.
-           RETURN ARCHIVO-SORT INTO WS-REG-EMPLEADOS AT END
-                MOVE "FIN" TO SW-FIN.
-
-       120-FIN.  EXIT.
+       128-DETALLE-RANKING.
+           ADD 1                  TO WS-RANK
+           ADD WS-SALARIO-EMP     TO WS-TOT-SALARIOS
+           MOVE WS-RANK           TO WS-DETR-RANK
+           MOVE WS-LEGAJO-EMP     TO WS-DETR-LEGAJO
+           MOVE WS-NOMBRE-EMP     TO WS-DETR-NOMBRE
+           MOVE WS-APELLIDO-EMP   TO WS-DETR-APE
+           MOVE WS-DEPTO-EMP      TO WS-DETR-DEPTO
+           MOVE WS-PUESTO-EMP     TO WS-DETR-PUESTO
+           MOVE WS-SALARIO-EMP    TO WS-DETR-SALARIO
+
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-DETALLE-RANK TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN.
+
+       128-FIN.  EXIT.
+
+       130-ACUM-PUESTO.
+           MOVE 'N' TO WS-SW-ENCONTRADO
+           PERFORM 131-BUSCA-PUESTO THRU 131-FIN
+                   VARYING WS-IDX-PUESTO FROM 1 BY 1
+                   UNTIL WS-IDX-PUESTO > WS-CANT-PUESTOS
+                      OR 88-PUESTO-ENCONTRADO
+
+           IF 88-PUESTO-ENCONTRADO
+              SET WS-IDX-PUESTO DOWN BY 1
+           ELSE
+              IF WS-CANT-PUESTOS < 20
+                 ADD 1 TO WS-CANT-PUESTOS
+                 SET WS-IDX-PUESTO TO WS-CANT-PUESTOS
+                 MOVE WS-PUESTO-EMP TO WS-TP-NOMBRE (WS-IDX-PUESTO)
+              ELSE
+                 IF NOT 88-PUESTOS-LLENA-AVISADA
+                    SET 88-PUESTOS-LLENA-AVISADA TO TRUE
+                    MOVE "130-ACUM-PUESTO - TABLA LLENA"
+                                             TO WS-ERR-PARRAFO
+                    MOVE "  "                TO WS-ERR-FS-STATUS
+                    PERFORM 910-AVISO-IO THRU 910-FIN
+                 END-IF
+              END-IF
+           END-IF
+
+           IF WS-IDX-PUESTO <= WS-CANT-PUESTOS
+              ADD 1               TO WS-TP-CANT (WS-IDX-PUESTO)
+              ADD WS-SALARIO-EMP  TO WS-TP-SUMA (WS-IDX-PUESTO)
+           END-IF.
+
+       130-FIN.  EXIT.
+
+       131-BUSCA-PUESTO.
+           IF WS-TP-NOMBRE (WS-IDX-PUESTO) = WS-PUESTO-EMP
+              SET 88-PUESTO-ENCONTRADO TO TRUE
+           END-IF.
+
+       131-FIN.  EXIT.
+
+       123-INICIA-SECCION.
+           MOVE SPACES TO WS-TIT-SECCION-TXT
+           IF WS-STATUS-EMP = 1
+              MOVE "*** EMPLEADOS ACTIVOS ***"   TO WS-TIT-SECCION-TXT
+           ELSE
+              MOVE "*** EMPLEADOS INACTIVOS ***" TO WS-TIT-SECCION-TXT
+           END-IF
+
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-TIT-SECCION TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
+
+           MOVE 0 TO WS-SUB-CANT-DEPTO
+           MOVE 0 TO WS-SUB-SALARIO-DEPTO.
+
+       123-FIN.  EXIT.
+
+       126-SUBTOTAL-DEPTO.
+           MOVE WS-DEPTO-ANT         TO WS-SUBTOT-DEPTO
+           MOVE WS-SUB-CANT-DEPTO    TO WS-SUBTOT-CANT
+           MOVE WS-SUB-SALARIO-DEPTO TO WS-SUBTOT-SALARIO
+
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-DET-SUBTOT-DEPTO TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
+
+           MOVE 0 TO WS-SUB-CANT-DEPTO
+           MOVE 0 TO WS-SUB-SALARIO-DEPTO.
+
+       126-FIN.  EXIT.
+
+       140-ESCRIBE-CSV-DET.
+           MOVE WS-SALARIO-EMP TO WS-CSV-SALARIO-ED
+           MOVE SPACES TO WS-LINEA-CSV
+           STRING WS-LEGAJO-EMP                    DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-NOMBRE-EMP)    DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-APELLIDO-EMP)  DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  WS-STATUS-EMP                     DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-DEPTO-EMP)     DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-PUESTO-EMP)    DELIMITED BY SIZE
+                  ","                               DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-CSV-SALARIO-ED) DELIMITED BY SIZE
+             INTO WS-LINEA-CSV
+           END-STRING
+
+           PERFORM 945-ESCRIBE-CSV THRU 945-FIN.
+
+       140-FIN.  EXIT.
 
        200-FINAL.
            MOVE WS-LEIDOS-EMP     TO WS-TOT-LEIDOS
-           WRITE REG-REPORTE FROM WS-DETALLE-LEIDOS AFTER ADVANCING 2
+           MOVE 2 TO WS-ADVANCE-LINES
+           MOVE WS-DETALLE-LEIDOS TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
+
            MOVE WS-IMPRESOS       TO WS-TOT-IMPRESOS
-           WRITE REG-REPORTE FROM WS-DETALLE-IMPRESOS AFTER ADVANCING 1
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-DETALLE-IMPRESOS TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
+
            MOVE WS-TOT-SALARIOS   TO WS-DET-SALARIO2
-           WRITE REG-REPORTE FROM WS-DETALLE-SALARIOS AFTER ADVANCING 1
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-DETALLE-SALARIOS TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
+
            MOVE WS-MAX-SALARIO    TO WS-SAL-MAX
-           WRITE REG-REPORTE FROM WS-DET-MAX-SAL    AFTER ADVANCING 1
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-DET-MAX-SAL TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
+
            MOVE WS-MIN-SALARIO    TO WS-SAL-MIN
-           WRITE REG-REPORTE FROM WS-DET-MIN-SAL    AFTER ADVANCING 1
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-DET-MIN-SAL TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
+
+           IF WS-SELECCIONADOS NOT = WS-IMPRESOS
+              MOVE 1 TO WS-ADVANCE-LINES
+              MOVE WS-DET-DISCREPANCIA TO WS-LINEA-SALIDA
+              PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
+              MOVE 8 TO RETURN-CODE
+           END-IF
+
+           IF WS-CANT-PUESTOS > 0
+              MOVE 2 TO WS-ADVANCE-LINES
+              MOVE WS-TIT-PUESTOS TO WS-LINEA-SALIDA
+              PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN
+              PERFORM 210-IMPRIME-PUESTO THRU 210-FIN
+                      VARYING WS-IDX-PUESTO FROM 1 BY 1
+                      UNTIL WS-IDX-PUESTO > WS-CANT-PUESTOS
+           END-IF
+
+           IF 88-OPEN-EMPLEADOS-YES
+              CLOSE EMPLEADOS
+           END-IF
+           IF 88-OPEN-REPORTE-YES
+              CLOSE REPORTE
+           END-IF
+           IF 88-OPEN-CSV-YES
+              CLOSE REPORTE-CSV
+           END-IF
+           IF 88-OPEN-ERRORES-YES
+              CLOSE ERRORES
+           END-IF.
 
-           CLOSE EMPLEADOS REPORTE.
+       200-FIN.  EXIT.
 
+       210-IMPRIME-PUESTO.
+           MOVE WS-TP-NOMBRE (WS-IDX-PUESTO) TO WS-DPP-PUESTO
+           DIVIDE WS-TP-SUMA (WS-IDX-PUESTO)
+                  BY WS-TP-CANT (WS-IDX-PUESTO)
+                  GIVING WS-PROM-SALARIO ROUNDED
+           MOVE WS-PROM-SALARIO TO WS-DPP-PROMEDIO
+
+           MOVE 1 TO WS-ADVANCE-LINES
+           MOVE WS-DET-PUESTO-PROM TO WS-LINEA-SALIDA
+           PERFORM 940-ESCRIBE-REPORTE THRU 940-FIN.
+
+       210-FIN.  EXIT.
+
+       900-ERROR-IO.
+           STRING "ERROR EN " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ERR-PARRAFO) DELIMITED BY SIZE
+                  " - FILE STATUS: "              DELIMITED BY SIZE
+                  WS-ERR-FS-STATUS                DELIMITED BY SIZE
+             INTO WS-ERR-MENSAJE
+           END-STRING
+
+           IF 88-OPEN-ERRORES-YES
+              WRITE REG-ERRORES FROM WS-ERR-MENSAJE
+              IF NOT 88-FS-ERRORES-YES
+                 SET 88-OPEN-ERRORES-NO TO TRUE
+              END-IF
+           END-IF
 
-       200-FIN.  EXIT.
+           PERFORM 999-TERMINA THRU 999-FIN.
+
+       900-FIN.  EXIT.
+
+       910-AVISO-IO.
+           STRING "AVISO EN " DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ERR-PARRAFO) DELIMITED BY SIZE
+                  " - FILE STATUS: "              DELIMITED BY SIZE
+                  WS-ERR-FS-STATUS                DELIMITED BY SIZE
+             INTO WS-ERR-MENSAJE
+           END-STRING
+
+           IF 88-OPEN-ERRORES-YES
+              WRITE REG-ERRORES FROM WS-ERR-MENSAJE
+              IF NOT 88-FS-ERRORES-YES
+                 SET 88-OPEN-ERRORES-NO TO TRUE
+              END-IF
+           END-IF.
+
+       910-FIN.  EXIT.
+
+       940-ESCRIBE-REPORTE.
+           WRITE REG-REPORTE FROM WS-LINEA-SALIDA
+                 AFTER ADVANCING WS-ADVANCE-LINES LINES
+
+           IF NOT 88-FS-REPORTE-YES
+              MOVE "940-ESCRIBE-REPORTE" TO WS-ERR-PARRAFO
+              MOVE FS-REPORTE            TO WS-ERR-FS-STATUS
+              PERFORM 900-ERROR-IO THRU 900-FIN
+           END-IF
+
+           ADD 1 TO WS-LINEAS.
+
+       940-FIN.  EXIT.
+
+       945-ESCRIBE-CSV.
+           WRITE REG-REPORTE-CSV FROM WS-LINEA-CSV
+
+           IF NOT 88-FS-REPORTE-CSV-YES
+              MOVE "945-ESCRIBE-CSV" TO WS-ERR-PARRAFO
+              MOVE FS-REPORTE-CSV    TO WS-ERR-FS-STATUS
+              PERFORM 900-ERROR-IO THRU 900-FIN
+           END-IF.
+
+       945-FIN.  EXIT.
+
+       999-TERMINA.
+           IF 88-OPEN-EMPLEADOS-YES
+              CLOSE EMPLEADOS
+           END-IF
+           IF 88-OPEN-REPORTE-YES
+              CLOSE REPORTE
+           END-IF
+           IF 88-OPEN-CSV-YES
+              CLOSE REPORTE-CSV
+           END-IF
+           IF 88-OPEN-ERRORES-YES
+              CLOSE ERRORES
+           END-IF
+
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       999-FIN.  EXIT.
